@@ -11,24 +11,106 @@
        FILE-CONTROL.
            SELECT socios assign to nom-arch
                 ORGANIZATION is line sequential.
+           SELECT rpt-arch assign to nom-rpt
+                ORGANIZATION is line sequential.
+           SELECT param-arch assign to "LISTADO.par"
+                ORGANIZATION is line sequential
+                FILE STATUS is ws-param-status.
        DATA DIVISION.
        FILE SECTION.
        fd  socios.
        01  soc-reg.
            03 soc-nro  pic 9(4).
-           03 soc-nom  pic x(15).
+           03 soc-nom  pic x(20).
            03 soc-saldo pic s9(8)v99.
+
+       fd  rpt-arch.
+       01  rpt-linea pic x(80).
+
+       fd  param-arch.
+       01  param-linea pic x(20).
        WORKING-STORAGE SECTION.
        01  nom-arch pic x(20) value "..\socio.dat".
+       01  nom-rpt  pic x(20).
        01  flag    pic 9   value zero.
+       01  tot-socios  pic 9(6)  value zero.
+       01  tot-saldo   pic s9(9)v99  value zero.
+       01  ws-fecha    pic 9(8).
+       01  ws-fecha-ed pic 9999/99/99.
+       01  ws-saldo-ed pic ---,---,--9.99.
+       01  ws-tot-ed   pic ----,---,--9.99.
+       01  ws-arg-num       pic 9(4) value 1.
+       01  ws-param-status  pic x(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           perform OBTENER-ARCHIVO-ENTRADA.
+           accept ws-fecha from date YYYYMMDD.
+           move ws-fecha to ws-fecha-ed.
+           string "LISTADO_" delimited by size
+               ws-fecha delimited by size
+               ".rpt" delimited by size
+               into nom-rpt.
            open input socios.
+           open output rpt-arch.
+           move "LISTADO DE SOCIOS" to rpt-linea.
+           write rpt-linea.
+           move spaces to rpt-linea.
+           string "Archivo: " nom-arch delimited by size
+               into rpt-linea.
+           write rpt-linea.
+           move spaces to rpt-linea.
+           string "Fecha: " ws-fecha-ed delimited by size
+               into rpt-linea.
+           write rpt-linea.
+           move "Nro.  Nombre                Saldo" to rpt-linea.
+           write rpt-linea.
            read socios at end move 1 to flag.
            perform until flag = 1
                display soc-nro, soc-nom, soc-saldo
+               move soc-saldo to ws-saldo-ed
+               move spaces to rpt-linea
+               string soc-nro delimited by size
+                   "  " delimited by size
+                   soc-nom delimited by size
+                   "  " delimited by size
+                   ws-saldo-ed delimited by size
+                   into rpt-linea
+               write rpt-linea
+               add 1 to tot-socios
+               add soc-saldo to tot-saldo
                read socios at end move 1 to flag
            END-PERFORM.
            close socios.
+           display "Total socios procesados: " tot-socios.
+           display "Total saldo acumulado:    " tot-saldo.
+           move tot-saldo to ws-tot-ed.
+           move spaces to rpt-linea.
+           string "Total socios procesados: " delimited by size
+               tot-socios delimited by size
+               into rpt-linea.
+           write rpt-linea.
+           move spaces to rpt-linea.
+           string "Total saldo acumulado:    " delimited by size
+               ws-tot-ed delimited by size
+               into rpt-linea.
+           write rpt-linea.
+           close rpt-arch.
             STOP RUN.
+
+       OBTENER-ARCHIVO-ENTRADA.
+           display ws-arg-num upon argument-number.
+           accept nom-arch from argument-value
+               on exception
+                   perform LEER-PARAMETRO-ENTRADA
+           end-accept.
+
+       LEER-PARAMETRO-ENTRADA.
+           open input param-arch.
+           if ws-param-status = "00"
+               read param-arch at end continue end-read
+               if param-linea not = spaces
+                   move param-linea to nom-arch
+               end-if
+               close param-arch
+           end-if.
        END PROGRAM YOUR-PROGRAM-NAME.
