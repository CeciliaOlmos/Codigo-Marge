@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Lista los socios con saldo negativo (morosos) y
+      *           el total adeudado, para uso del area de cobranzas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios assign to nom-arch
+                ORGANIZATION is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro  pic 9(4).
+           03 soc-nom  pic x(20).
+           03 soc-saldo pic s9(8)v99.
+       WORKING-STORAGE SECTION.
+       01  nom-arch pic x(20) value "..\socio.dat".
+       01  flag    pic 9   value zero.
+       01  tot-morosos pic 9(6)  value zero.
+       01  tot-deuda   pic s9(9)v99  value zero.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           open input socios.
+           read socios at end move 1 to flag.
+           perform until flag = 1
+               if soc-saldo < 0
+                   display soc-nro, soc-nom, soc-saldo
+                   add 1 to tot-morosos
+                   add soc-saldo to tot-deuda
+               end-if
+               read socios at end move 1 to flag
+           END-PERFORM.
+           close socios.
+           display "Total socios morosos: " tot-morosos.
+           display "Total deuda:           " tot-deuda.
+            STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
