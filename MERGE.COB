@@ -16,7 +16,8 @@
            SELECT socios3 assign to nom-arch3
                 ORGANIZATION is line sequential.
            SELECT arch-sort ASSIGN to "sortwork".
-           SELECT socios-act ASSIGN TO "..\SOC-ACT.txt".
+           SELECT socios-act ASSIGN TO "..\SOC-ACT.txt"
+                ORGANIZATION is line sequential.
        DATA DIVISION.
        FILE SECTION.
        fd  socios1.
@@ -43,9 +44,99 @@
        01  nom-arch3 pic x(20) value "..\socio3.dat".
 
        01  flag    pic 9   value zero.
+       01  ws-nro-num     pic 9(4).
+       01  ws-idx         pic 9(5).
+       01  ws-dup-flag    pic 9   value zero.
+       01  ws-cant-tbl.
+           03 ws-cant pic 9(3) occurs 10000 times value zero.
+       01  ws-escrito-tbl.
+           03 ws-escrito pic 9 occurs 10000 times value zero.
+       01  tot-socios1    pic 9(6) value zero.
+       01  tot-socios2    pic 9(6) value zero.
+       01  tot-socios3    pic 9(6) value zero.
+       01  tot-act        pic 9(6) value zero.
+       01  tot-saldo-act  pic s9(9)v99 value zero.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MERGE ARCH-SORT ASCENDING KEY SRT-nom
-           USING SOCIOS1 SOCIOS2 SOCIOS3 GIVING SOCIOS-ACT
+           PERFORM VALIDAR-DUPLICADOS.
+           MERGE ARCH-SORT ASCENDING KEY SRT-nom SRT-nro
+               USING SOCIOS1 SOCIOS2 SOCIOS3
+               OUTPUT PROCEDURE IS ESCRIBIR-SOCIOS-ACT.
+           PERFORM MOSTRAR-TOTALES.
        STOP RUN.
+
+       VALIDAR-DUPLICADOS.
+           open input socios1.
+           move zero to flag.
+           read socios1 at end move 1 to flag.
+           perform until flag = 1
+               add 1 to tot-socios1
+               move soc1-reg(1:4) to ws-nro-num
+               add 1 to ws-cant(ws-nro-num + 1)
+               read socios1 at end move 1 to flag
+           end-perform.
+           close socios1.
+
+           open input socios2.
+           move zero to flag.
+           read socios2 at end move 1 to flag.
+           perform until flag = 1
+               add 1 to tot-socios2
+               move soc2-reg(1:4) to ws-nro-num
+               add 1 to ws-cant(ws-nro-num + 1)
+               read socios2 at end move 1 to flag
+           end-perform.
+           close socios2.
+
+           open input socios3.
+           move zero to flag.
+           read socios3 at end move 1 to flag.
+           perform until flag = 1
+               add 1 to tot-socios3
+               move soc3-reg(1:4) to ws-nro-num
+               add 1 to ws-cant(ws-nro-num + 1)
+               read socios3 at end move 1 to flag
+           end-perform.
+           close socios3.
+
+           perform varying ws-idx from 1 by 1 until ws-idx > 10000
+               if ws-cant(ws-idx) > 1
+                   move 1 to ws-dup-flag
+                   compute ws-nro-num = ws-idx - 1
+                   display "ADVERTENCIA: socio nro " ws-nro-num
+                       " aparece en " ws-cant(ws-idx)
+                       " de los archivos de origen"
+               end-if
+           end-perform.
+           if ws-dup-flag = 1
+               display "ADVERTENCIA: se detectaron socios duplicados "
+                   "entre socio1/socio2/socio3 antes del merge."
+           end-if.
+
+       ESCRIBIR-SOCIOS-ACT.
+           open output socios-act.
+           move zero to flag.
+           return arch-sort at end move 1 to flag.
+           perform until flag = 1
+               if ws-escrito(SRT-nro + 1) = 1
+                   display "ADVERTENCIA: se omite copia duplicada del "
+                       "socio " SRT-nro " al escribir SOC-ACT.txt"
+               else
+                   move 1 to ws-escrito(SRT-nro + 1)
+                   add 1 to tot-act
+                   add SRT-SALDO to tot-saldo-act
+                   move SRT-REG to socios-act-reg
+                   write socios-act-reg
+               end-if
+               return arch-sort at end move 1 to flag
+           end-perform.
+           close socios-act.
+
+       MOSTRAR-TOTALES.
+           display "Registros leidos de socio1.dat: " tot-socios1.
+           display "Registros leidos de socio2.dat: " tot-socios2.
+           display "Registros leidos de socio3.dat: " tot-socios3.
+           display "Total de registros escritos en SOC-ACT.txt: "
+               tot-act.
+           display "Suma de saldos en SOC-ACT.txt:  " tot-saldo-act.
        END PROGRAM YOUR-PROGRAM-NAME.
