@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Alta, cambio y baja de socios sobre socio.dat, en el
+      *           mismo layout fijo que usan listado y MERGE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios assign to nom-arch
+                ORGANIZATION is line sequential
+                FILE STATUS is ws-socios-status.
+           SELECT socios-new assign to nom-arch-new
+                ORGANIZATION is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro  pic 9(4).
+           03 soc-nom  pic x(20).
+           03 soc-saldo pic s9(8)v99.
+
+       fd  socios-new.
+       01  soc-reg-new.
+           03 new-soc-nro  pic 9(4).
+           03 new-soc-nom  pic x(20).
+           03 new-soc-saldo pic s9(8)v99.
+       WORKING-STORAGE SECTION.
+       01  nom-arch     pic x(20) value "..\socio.dat".
+       01  nom-arch-new pic x(20) value "..\socio.new".
+       01  flag         pic 9   value zero.
+       01  ws-opcion    pic x   value space.
+       01  ws-nro       pic 9(4).
+       01  ws-nom       pic x(20).
+       01  ws-saldo     pic s9(8)v99.
+       01  ws-encontrado pic 9  value zero.
+       01  ws-socios-status pic x(2).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           display "Mantenimiento de socios (socio.dat)".
+           perform until ws-opcion = "F"
+               display "Opcion (A=Alta, C=Cambio, B=Baja, F=Fin): "
+                   with no advancing
+               accept ws-opcion
+               move function upper-case(ws-opcion) to ws-opcion
+               evaluate ws-opcion
+                   when "A" perform ALTA
+                   when "C" perform CAMBIO
+                   when "B" perform BAJA
+                   when "F" continue
+                   when other display "Opcion invalida."
+               end-evaluate
+           end-perform.
+           STOP RUN.
+
+       ALTA.
+           display "Nro de socio: " with no advancing.
+           accept ws-nro.
+           display "Nombre: " with no advancing.
+           accept ws-nom.
+           display "Saldo (sin punto decimal, ej 0000012345 = 123.45): "
+               with no advancing.
+           accept ws-saldo.
+           perform PROCESAR-ARCHIVO.
+
+       CAMBIO.
+           display "Nro de socio a modificar: " with no advancing.
+           accept ws-nro.
+           display "Nuevo nombre: " with no advancing.
+           accept ws-nom.
+           display "Nuevo saldo (sin punto decimal): " with no advancing.
+           accept ws-saldo.
+           perform PROCESAR-ARCHIVO.
+
+       BAJA.
+           display "Nro de socio a eliminar: " with no advancing.
+           accept ws-nro.
+           perform PROCESAR-ARCHIVO.
+
+       PROCESAR-ARCHIVO.
+           move zero to ws-encontrado.
+           open input socios.
+           open output socios-new.
+           move zero to flag.
+           if ws-socios-status = "35"
+               move 1 to flag
+           else
+               read socios at end move 1 to flag
+           end-if.
+           perform until flag = 1
+               if soc-nro = ws-nro
+                   move 1 to ws-encontrado
+                   evaluate ws-opcion
+                       when "C"
+                           move ws-nro  to new-soc-nro
+                           move ws-nom  to new-soc-nom
+                           move ws-saldo to new-soc-saldo
+                           write soc-reg-new
+                       when "B"
+                           continue
+                       when "A"
+                           move soc-reg to soc-reg-new
+                           write soc-reg-new
+                   end-evaluate
+               else
+                   move soc-reg to soc-reg-new
+                   write soc-reg-new
+               end-if
+               read socios at end move 1 to flag
+           end-perform.
+           if ws-socios-status not = "35"
+               close socios
+           end-if.
+
+           evaluate true
+               when ws-opcion = "A" and ws-encontrado = 1
+                   display "ERROR: el socio " ws-nro
+                       " ya existe. No se agrega."
+               when ws-opcion = "A" and ws-encontrado = 0
+                   move ws-nro  to new-soc-nro
+                   move ws-nom  to new-soc-nom
+                   move ws-saldo to new-soc-saldo
+                   write soc-reg-new
+               when ws-opcion not = "A" and ws-encontrado = 0
+                   display "ERROR: el socio " ws-nro " no existe."
+           end-evaluate.
+           close socios-new.
+
+           if (ws-opcion = "A" and ws-encontrado = 0)
+               or (ws-opcion = "C" and ws-encontrado = 1)
+               or (ws-opcion = "B" and ws-encontrado = 1)
+               call "CBL_DELETE_FILE" using nom-arch
+               call "CBL_RENAME_FILE" using nom-arch-new nom-arch
+               display "Operacion realizada sobre el socio " ws-nro "."
+           else
+               call "CBL_DELETE_FILE" using nom-arch-new
+           end-if.
+       END PROGRAM YOUR-PROGRAM-NAME.
