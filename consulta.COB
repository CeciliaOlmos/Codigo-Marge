@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Consulta de saldo por numero de socio por acceso
+      *           aleatorio, a partir de una version relativa (por
+      *           numero de socio) de socio.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT socios assign to nom-arch
+                ORGANIZATION is line sequential.
+           SELECT socio-rel assign to "SOCIO.REL"
+                ORGANIZATION is relative
+                ACCESS MODE is random
+                RELATIVE KEY is ws-rel-key.
+       DATA DIVISION.
+       FILE SECTION.
+       fd  socios.
+       01  soc-reg.
+           03 soc-nro  pic 9(4).
+           03 soc-nom  pic x(20).
+           03 soc-saldo pic s9(8)v99.
+
+       fd  socio-rel.
+       01  rel-reg.
+           03 rel-nro   pic 9(4).
+           03 rel-nom   pic x(20).
+           03 rel-saldo pic s9(8)v99.
+       WORKING-STORAGE SECTION.
+       01  nom-arch    pic x(20) value "..\socio.dat".
+       01  flag        pic 9 value zero.
+       01  ws-opcion   pic x value space.
+       01  cons-nro    pic 9(4).
+       01  ws-rel-key  pic 9(8).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           perform CARGAR-RELATIVO.
+           perform CONSULTAR.
+           STOP RUN.
+
+       CARGAR-RELATIVO.
+           open input socios.
+           open output socio-rel.
+           read socios at end move 1 to flag.
+           perform until flag = 1
+               move soc-nro   to rel-nro
+               move soc-nom   to rel-nom
+               move soc-saldo to rel-saldo
+               compute ws-rel-key = soc-nro + 1
+               write rel-reg
+                   invalid key
+                       display "Socio duplicado al indexar: " rel-nro
+               end-write
+               read socios at end move 1 to flag
+           end-perform.
+           close socios.
+           close socio-rel.
+
+       CONSULTAR.
+           open input socio-rel.
+           move space to ws-opcion.
+           perform until ws-opcion = "N"
+               display "Nro de socio a consultar: " with no advancing
+               accept cons-nro
+               compute ws-rel-key = cons-nro + 1
+               read socio-rel
+                   invalid key
+                       display "Socio " cons-nro " no encontrado."
+                   not invalid key
+                       display "Socio: " rel-nro
+                           "  Nombre: " rel-nom
+                           "  Saldo: " rel-saldo
+               end-read
+               display "Consultar otro socio? (S/N): " with no advancing
+               accept ws-opcion
+               move function upper-case(ws-opcion) to ws-opcion
+           end-perform.
+           close socio-rel.
+       END PROGRAM YOUR-PROGRAM-NAME.
